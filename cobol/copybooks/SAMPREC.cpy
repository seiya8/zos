@@ -0,0 +1,20 @@
+      *****************************************************************
+      * SAMPREC - SHARED RECORD LAYOUT FOR THE IN01/OT01 EXTRACT      *
+      * 132-BYTE FIXED RECORD.  COPY THIS INTO ANY PROGRAM THAT READS *
+      * OR WRITES THE SAMPLE EXTRACT SO FIELD OFFSETS STAY IN ONE     *
+      * PLACE.                                                        *
+      *                                                                *
+      * CALLER SUPPLIES A PREFIX VIA REPLACING, E.G.:                 *
+      *     COPY SAMPREC REPLACING ==:TAG:== BY ==IN==.                *
+      *     COPY SAMPREC REPLACING ==:TAG:== BY ==OT==.                *
+      *****************************************************************
+       01  :TAG:-RECORD.
+           05  :TAG:-REC-KEY.
+               10  :TAG:-REC-TYPE       PIC X(02).
+               10  :TAG:-ACCOUNT-NO     PIC 9(10).
+           05  :TAG:-REC-DATE           PIC 9(08).
+           05  :TAG:-CUSTOMER-NAME      PIC X(30).
+           05  :TAG:-ADDRESS-LINE1      PIC X(30).
+           05  :TAG:-AMOUNT             PIC S9(9)V99.
+           05  :TAG:-STATUS-CODE        PIC X(02).
+           05  :TAG:-FILLER             PIC X(39).
