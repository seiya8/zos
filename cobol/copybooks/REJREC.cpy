@@ -0,0 +1,8 @@
+      *****************************************************************
+      * REJREC - SHARED RECORD LAYOUT FOR THE OTREJ REJECT FILE.      *
+      * WRITTEN BY SAMPLE, READ BY ANY PROGRAM THAT REPORTS ON        *
+      * REJECTED RECORDS (E.G. SAMPRPT).                              *
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJ-REASON-CODE      PIC X(4).
+           05  REJ-DETAIL           PIC X(132).
