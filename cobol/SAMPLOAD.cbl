@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLOAD.
+      *****************************************************************
+      * ALTERNATE OUTPUT PATH FOR SAMPLE'S EXTRACT.  LOADS THE OT01   *
+      * DATA SAMPLE ALREADY PRODUCED INTO A VSAM KSDS KEYED ON THE    *
+      * BUSINESS KEY (REC-TYPE + ACCOUNT-NO) SO AN ANALYST CAN LOOK   *
+      * UP A SINGLE RECORD WITHOUT SCANNING THE WHOLE SEQUENTIAL      *
+      * FEED.                                                         *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OT-FILE ASSIGN TO "OT01"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KSDS-FILE ASSIGN TO "OT01KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KSDS-REC-KEY
+               FILE STATUS IS WK-KSDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY SAMPREC REPLACING ==:TAG:== BY ==OT==.
+       FD  KSDS-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY SAMPREC REPLACING ==:TAG:== BY ==KSDS==.
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-EOF             PIC X(1).
+         03  WK-KSDS-STATUS     PIC X(2).
+         03  WK-LOAD-COUNT      PIC 9(9)       VALUE ZERO.
+         03  WK-DUP-KEY-COUNT   PIC 9(9)       VALUE ZERO.
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN UNTIL WK-EOF = "1".
+           PERFORM 300-END.
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION PROCESS                                        *
+      *****************************************************************
+       100-INIT.
+           OPEN INPUT OT-FILE.
+           OPEN OUTPUT KSDS-FILE.
+           MOVE "0" TO WK-EOF.
+           READ OT-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      *****************************************************************
+      * MAIN PROCESS - LOAD EACH OT01 RECORD INTO THE KSDS BY KEY.    *
+      * ACCESS IS RANDOM (NOT SEQUENTIAL) BECAUSE OT01 IS NOT          *
+      * GUARANTEED TO BE IN ASCENDING KEY ORDER - SAMPLE ONLY LOGS    *
+      * AND COUNTS OUT-OF-SEQUENCE KEYS, IT DOES NOT REMOVE THEM.     *
+      * EACH WRITE IS CHECKED AGAINST THE ACTUAL FILE STATUS SO A     *
+      * GENUINE DUPLICATE KEY (22) IS NOT CONFUSED WITH ANY OTHER     *
+      * INVALID-KEY CONDITION.                                        *
+      *****************************************************************
+       200-MAIN.
+           MOVE OT-RECORD TO KSDS-RECORD.
+           WRITE KSDS-RECORD
+               INVALID KEY
+                   IF WK-KSDS-STATUS = "22"
+                       ADD 1 TO WK-DUP-KEY-COUNT
+                       DISPLAY "SAMPLOAD - DUPLICATE KEY, SKIPPED: "
+                           KSDS-REC-KEY
+                   ELSE
+                       DISPLAY "SAMPLOAD - WRITE ERROR, STATUS "
+                           WK-KSDS-STATUS " ON KEY: " KSDS-REC-KEY
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WK-LOAD-COUNT
+           END-WRITE.
+           READ OT-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      *****************************************************************
+      * END PROCESS                                                   *
+      *****************************************************************
+       300-END.
+           CLOSE OT-FILE.
+           CLOSE KSDS-FILE.
+           DISPLAY "SAMPLOAD - LOAD CONTROL TOTALS".
+           DISPLAY "  RECORDS LOADED  : " WK-LOAD-COUNT.
+           DISPLAY "  DUPLICATE KEYS  : " WK-DUP-KEY-COUNT.
