@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OT-FILE ASSIGN TO "OT01"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REJECT-FILE ASSIGN TO "OTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-REJ-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY SAMPREC REPLACING ==:TAG:== BY ==OT==.
+       FD  REJECT-FILE
+           RECORD CONTAINS 136 CHARACTERS.
+           COPY REJREC.
+       FD  PRINT-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01  PRINT-RECORD.
+         03  PR-CTRL            PIC X(1).
+         03  PR-LINE             PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-EOF             PIC X(1).
+         03  WK-REJ-EOF         PIC X(1).
+         03  WK-REJ-STATUS      PIC X(2).
+         03  WK-REC-COUNT       PIC 9(9)       VALUE ZERO.
+         03  WK-REJECT-COUNT    PIC 9(9)       VALUE ZERO.
+         03  WK-FIRST-SW        PIC X(1)       VALUE "Y".
+         03  WK-RUN-DATE        PIC 9(8).
+       01  WK-FIRST-KEY.
+         03  WK-FIRST-REC-TYPE  PIC X(2)       VALUE SPACES.
+         03  WK-FIRST-ACCT-NO   PIC 9(10)      VALUE ZERO.
+       01  WK-LAST-KEY.
+         03  WK-LAST-REC-TYPE   PIC X(2)       VALUE SPACES.
+         03  WK-LAST-ACCT-NO    PIC 9(10)      VALUE ZERO.
+       01  WK-EDIT-AREA.
+         03  WK-REC-COUNT-ED    PIC ZZZ,ZZZ,ZZ9.
+         03  WK-REJECT-COUNT-ED PIC ZZZ,ZZZ,ZZ9.
+         03  WK-RUN-DATE-ED     PIC 9999/99/99.
+         03  WK-FIRST-ACCT-ED   PIC Z,ZZZ,ZZZ,ZZ9.
+         03  WK-LAST-ACCT-ED    PIC Z,ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN UNTIL WK-EOF = "1".
+           PERFORM 250-COUNT-REJECTS.
+           PERFORM 300-END.
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION PROCESS                                        *
+      *****************************************************************
+       100-INIT.
+           OPEN INPUT OT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-RUN-DATE.
+           MOVE "0" TO WK-EOF.
+           READ OT-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      *****************************************************************
+      * MAIN PROCESS - ACCUMULATE THE RECORD COUNT AND FIRST/LAST KEY *
+      *****************************************************************
+       200-MAIN.
+           ADD 1 TO WK-REC-COUNT.
+           IF WK-FIRST-SW = "Y"
+               MOVE OT-REC-TYPE TO WK-FIRST-REC-TYPE
+               MOVE OT-ACCOUNT-NO TO WK-FIRST-ACCT-NO
+               MOVE "N" TO WK-FIRST-SW
+           END-IF.
+           MOVE OT-REC-TYPE TO WK-LAST-REC-TYPE.
+           MOVE OT-ACCOUNT-NO TO WK-LAST-ACCT-NO.
+           READ OT-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      *****************************************************************
+      * COUNT REJECTS FROM THE SAME RUN'S OTREJ FILE, IF PRESENT.     *
+      *****************************************************************
+       250-COUNT-REJECTS.
+           MOVE ZERO TO WK-REJECT-COUNT.
+           MOVE "0" TO WK-REJ-EOF.
+           OPEN INPUT REJECT-FILE.
+           IF WK-REJ-STATUS = "00"
+               PERFORM UNTIL WK-REJ-EOF = "1"
+                   READ REJECT-FILE
+                       AT END MOVE "1" TO WK-REJ-EOF
+                       NOT AT END ADD 1 TO WK-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+           END-IF.
+
+      *****************************************************************
+      * END PROCESS - PRINT THE CONTROL REPORT                        *
+      *****************************************************************
+       300-END.
+           CLOSE OT-FILE.
+           PERFORM 310-PRINT-REPORT.
+           CLOSE PRINT-FILE.
+
+       310-PRINT-REPORT.
+           MOVE WK-RUN-DATE TO WK-RUN-DATE-ED.
+           MOVE WK-REC-COUNT TO WK-REC-COUNT-ED.
+           MOVE WK-REJECT-COUNT TO WK-REJECT-COUNT-ED.
+           MOVE WK-FIRST-ACCT-NO TO WK-FIRST-ACCT-ED.
+           MOVE WK-LAST-ACCT-NO TO WK-LAST-ACCT-ED.
+
+           MOVE SPACES TO PRINT-RECORD.
+           MOVE "1" TO PR-CTRL.
+           MOVE "SAMPLE - OUTPUT CONTROL REPORT" TO PR-LINE.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           MOVE " " TO PR-CTRL.
+           STRING "RUN DATE         : " WK-RUN-DATE-ED
+               DELIMITED BY SIZE INTO PR-LINE.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           MOVE "0" TO PR-CTRL.
+           STRING "RECORDS ON OT01  : " WK-REC-COUNT-ED
+               DELIMITED BY SIZE INTO PR-LINE.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           MOVE " " TO PR-CTRL.
+           STRING "RECORDS REJECTED : " WK-REJECT-COUNT-ED
+               DELIMITED BY SIZE INTO PR-LINE.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           MOVE "0" TO PR-CTRL.
+           STRING "FIRST KEY        : " WK-FIRST-REC-TYPE "-"
+               WK-FIRST-ACCT-ED DELIMITED BY SIZE INTO PR-LINE.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           MOVE " " TO PR-CTRL.
+           STRING "LAST KEY         : " WK-LAST-REC-TYPE "-"
+               WK-LAST-ACCT-ED DELIMITED BY SIZE INTO PR-LINE.
+           WRITE PRINT-RECORD.
