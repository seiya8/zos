@@ -7,18 +7,114 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "OT01"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT REJECT-FILE ASSIGN TO "OTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CHKPT-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "SAMPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *****************************************************************
+      * INPUT-FILE/OUTPUT-FILE/REJECT-FILE ARE LINE SEQUENTIAL, SO    *
+      * RECORD BLOCKING IS NOT A PROGRAM-LEVEL CONCERN HERE - IT'S    *
+      * HANDLED BY THE JCL DCB (SEE SAMPPROC.JCL/SAMPJOB.JCL, WHICH   *
+      * SPECIFY BLKSIZE=0 SO THE SYSTEM CHOOSES AN OPTIMAL BLOCK      *
+      * SIZE FOR THE UNDERLYING FB DATASET).  A BLOCK CONTAINS CLAUSE *
+      * ON THESE FDs WOULD BE IGNORED BY THE COMPILER (CONFIRMED WITH *
+      * -WALL: "RECORD CLAUSE IGNORED FOR LINE SEQUENTIAL") AND WAS   *
+      * REMOVED RATHER THAN LEFT IN AS DEAD, MISLEADING SYNTAX.       *
+      *****************************************************************
        FD  INPUT-FILE
            RECORD CONTAINS 132 CHARACTERS.
-       01  IN-RECORD            PIC X(132).
+           COPY SAMPREC REPLACING ==:TAG:== BY ==IN==.
        FD  OUTPUT-FILE
            RECORD CONTAINS 132 CHARACTERS.
-       01  OT-RECORD            PIC X(132).
+           COPY SAMPREC REPLACING ==:TAG:== BY ==OT==.
+       FD  REJECT-FILE
+           RECORD CONTAINS 136 CHARACTERS.
+           COPY REJREC.
+       FD  CHKPT-FILE
+           RECORD CONTAINS 82 CHARACTERS.
+       01  CHKPT-RECORD.
+         03  CHKPT-RUN-ID       PIC X(8).
+         03  CHKPT-READ-COUNT   PIC 9(9).
+         03  CHKPT-WRITE-COUNT  PIC 9(9).
+         03  CHKPT-REJECT-COUNT PIC 9(9).
+         03  CHKPT-DUP-COUNT    PIC 9(9).
+         03  CHKPT-SEQBRK-COUNT PIC 9(9).
+         03  CHKPT-LAST-KEY     PIC X(12).
+         03  CHKPT-FILTER-COUNT PIC 9(9).
+         03  CHKPT-RUN-DATE     PIC 9(8).
+      *****************************************************************
+      * OPTIONAL RUN-TIME FILTER CRITERIA.  IF SAMPPARM IS NOT        *
+      * PRESENT, NO FILTER IS APPLIED AND EVERY VALID RECORD FLOWS   *
+      * THROUGH, MATCHING THE PROGRAM'S ORIGINAL BEHAVIOR.           *
+      *****************************************************************
+       FD  PARM-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  PARM-RECORD.
+         03  PARM-REC-TYPE      PIC X(2).
+         03  PARM-DATE-FROM     PIC 9(8).
+         03  PARM-DATE-TO       PIC 9(8).
+         03  PARM-STATUS-CODE   PIC X(2).
        WORKING-STORAGE SECTION.
        01  WK-AREA.
          03  WK-EOF             PIC X(1).
+         03  WK-READ-COUNT      PIC 9(9)       VALUE ZERO.
+         03  WK-WRITE-COUNT     PIC 9(9)       VALUE ZERO.
+         03  WK-REJECT-COUNT    PIC 9(9)       VALUE ZERO.
+         03  WK-DUP-COUNT       PIC 9(9)       VALUE ZERO.
+         03  WK-SEQBRK-COUNT    PIC 9(9)       VALUE ZERO.
+         03  WK-FILTER-COUNT    PIC 9(9)       VALUE ZERO.
+         03  WK-CHKPT-STATUS    PIC X(2).
+         03  WK-PARM-STATUS     PIC X(2).
+         03  WK-VALID-SW        PIC X(1).
+         03  WK-PASS-FILTER-SW  PIC X(1).
+         03  WK-REJECT-REASON   PIC X(4).
+       01  WK-FILTER-AREA.
+         03  WK-FILTER-ACTIVE   PIC X(1)       VALUE "N".
+         03  WK-FILTER-REC-TYPE PIC X(2)       VALUE SPACES.
+         03  WK-FILTER-DATE-FROM PIC 9(8)      VALUE ZERO.
+         03  WK-FILTER-DATE-TO  PIC 9(8)       VALUE 99999999.
+         03  WK-FILTER-STATUS   PIC X(2)       VALUE SPACES.
+       01  WK-CHECKPOINT-AREA.
+         03  WK-RUN-ID          PIC X(8)       VALUE SPACES.
+         03  WK-RUN-DATE        PIC 9(8)       VALUE ZERO.
+         03  WK-CHKPT-INTERVAL  PIC 9(5)       VALUE 1000.
+         03  WK-SKIP-COUNT      PIC 9(9)       VALUE ZERO.
+         03  WK-SKIP-WRITE-CNT  PIC 9(9)       VALUE ZERO.
+         03  WK-SKIP-REJECT-CNT PIC 9(9)       VALUE ZERO.
+         03  WK-SKIP-DUP-CNT    PIC 9(9)       VALUE ZERO.
+         03  WK-SKIP-SEQBRK-CNT PIC 9(9)       VALUE ZERO.
+         03  WK-SKIP-FILTER-CNT PIC 9(9)       VALUE ZERO.
+         03  WK-RESTART-SW      PIC X(1)       VALUE "N".
+         03  WK-JCL-RESTART     PIC X(1)       VALUE "N".
+       01  WK-SEQUENCE-AREA.
+         03  WK-HAS-PRIOR-SW    PIC X(1)       VALUE "N".
+         03  WK-PRIOR-KEY       PIC X(12)      VALUE SPACES.
+      *****************************************************************
+      * THROUGHPUT INSTRUMENTATION - WALL-CLOCK ELAPSED TIME AND      *
+      * RECORDS-PER-SECOND, DISPLAYED AT 300-END FOR BATCH-WINDOW     *
+      * TUNING.  ASSUMES A RUN DOES NOT SPAN MIDNIGHT.                *
+      *****************************************************************
+       01  WK-START-TIME.
+         03  WK-START-HH        PIC 9(2).
+         03  WK-START-MM        PIC 9(2).
+         03  WK-START-SS        PIC 9(2).
+         03  WK-START-CC        PIC 9(2).
+       01  WK-END-TIME.
+         03  WK-END-HH          PIC 9(2).
+         03  WK-END-MM          PIC 9(2).
+         03  WK-END-SS          PIC 9(2).
+         03  WK-END-CC          PIC 9(2).
+       01  WK-TIMING-AREA.
+         03  WK-ELAPSED-RAW     PIC S9(7)      VALUE ZERO.
+         03  WK-ELAPSED-SECONDS PIC 9(7)       VALUE ZERO.
+         03  WK-RECS-PER-SEC    PIC 9(9)       VALUE ZERO.
        PROCEDURE DIVISION.
        000-CONTROL.
            PERFORM 100-INIT.
@@ -30,26 +126,306 @@
       * INITIALIZATION PROCESS                                        *
       *****************************************************************
        100-INIT.
+           ACCEPT WK-START-TIME FROM TIME.
+           ACCEPT WK-RUN-ID FROM ENVIRONMENT "SAMPLE_RUN_ID"
+               ON EXCEPTION MOVE "DEFAULT1" TO WK-RUN-ID
+           END-ACCEPT.
+           ACCEPT WK-JCL-RESTART FROM ENVIRONMENT "SAMPLE_RESTART"
+               ON EXCEPTION MOVE "N" TO WK-JCL-RESTART
+           END-ACCEPT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-RUN-DATE.
+           PERFORM 110-CHECK-RESTART.
+           PERFORM 130-LOAD-PARM.
            OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE.
+           IF WK-RESTART-SW = "Y"
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
            MOVE "0" TO WK-EOF.
+           MOVE WK-SKIP-COUNT TO WK-READ-COUNT.
+           MOVE WK-SKIP-WRITE-CNT TO WK-WRITE-COUNT.
+           MOVE WK-SKIP-REJECT-CNT TO WK-REJECT-COUNT.
+           MOVE WK-SKIP-DUP-CNT TO WK-DUP-COUNT.
+           MOVE WK-SKIP-SEQBRK-CNT TO WK-SEQBRK-COUNT.
+           MOVE WK-SKIP-FILTER-CNT TO WK-FILTER-COUNT.
+           PERFORM 120-SKIP-PROCESSED.
            READ INPUT-FILE
                AT END MOVE "1" TO WK-EOF
+               NOT AT END ADD 1 TO WK-READ-COUNT
            END-READ.
-       
+
+      *****************************************************************
+      * CHECK FOR A PRIOR CHECKPOINT FOR THIS RUN-ID AND, IF FOUND,   *
+      * SET THE RESTART SWITCH AND THE NUMBER OF RECORDS TO SKIP.     *
+      * THE CHECKPOINT MUST ALSO MATCH TODAY'S DATE - RUN-IDS ARE     *
+      * REUSED ACROSS CALENDAR DAYS BY THE DAILY JCL, SO MATCHING ON  *
+      * RUN-ID ALONE WOULD CAUSE A BRAND-NEW RUN AGAINST AN UNRELATED *
+      * IN01 GENERATION TO SKIP RECORDS BASED ON A STALE CHECKPOINT   *
+      * LEFT BY A PRIOR DAY'S UNCLEARED (ABENDED) RUN.  WK-JCL-RESTART*
+      * (FROM THE PROC'S RESTART= PARAMETER) MUST ALSO SAY 'Y' - THAT *
+      * IS WHAT TELLS US SAMPPROC REOPENED THE SAME (0) OT01/OTREJ    *
+      * GENERATION THE CHECKPOINT WAS TAKEN AGAINST, RATHER THAN      *
+      * ALLOCATING A BRAND-NEW EMPTY (+1) GENERATION.  WITHOUT THIS,  *
+      * A STALE SAME-DAY CHECKPOINT WOULD MAKE US SKIP RECORDS THAT   *
+      * WERE NEVER WRITTEN TO THE NEW GENERATION AT ALL.              *
+      *****************************************************************
+       110-CHECK-RESTART.
+           MOVE ZERO TO WK-SKIP-COUNT.
+           MOVE ZERO TO WK-SKIP-WRITE-CNT.
+           MOVE ZERO TO WK-SKIP-REJECT-CNT.
+           MOVE ZERO TO WK-SKIP-DUP-CNT.
+           MOVE ZERO TO WK-SKIP-SEQBRK-CNT.
+           MOVE ZERO TO WK-SKIP-FILTER-CNT.
+           MOVE "N" TO WK-RESTART-SW.
+           OPEN INPUT CHKPT-FILE.
+           IF WK-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CHKPT-RUN-ID = WK-RUN-ID
+                           AND CHKPT-RUN-DATE = WK-RUN-DATE
+                           AND CHKPT-READ-COUNT > ZERO
+                           AND WK-JCL-RESTART = "Y"
+                           MOVE CHKPT-READ-COUNT TO WK-SKIP-COUNT
+                           MOVE CHKPT-WRITE-COUNT TO WK-SKIP-WRITE-CNT
+                           MOVE CHKPT-REJECT-COUNT TO WK-SKIP-REJECT-CNT
+                           MOVE CHKPT-DUP-COUNT TO WK-SKIP-DUP-CNT
+                           MOVE CHKPT-SEQBRK-COUNT TO WK-SKIP-SEQBRK-CNT
+                           MOVE CHKPT-FILTER-COUNT TO WK-SKIP-FILTER-CNT
+                           MOVE CHKPT-LAST-KEY TO WK-PRIOR-KEY
+                           MOVE "Y" TO WK-HAS-PRIOR-SW
+                           MOVE "Y" TO WK-RESTART-SW
+                       END-IF
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      *****************************************************************
+      * FAST-FORWARD PAST RECORDS ALREADY PROCESSED ON A PRIOR RUN.   *
+      *****************************************************************
+       120-SKIP-PROCESSED.
+           PERFORM WK-SKIP-COUNT TIMES
+               READ INPUT-FILE
+                   AT END MOVE "1" TO WK-EOF
+               END-READ
+           END-PERFORM.
+
+      *****************************************************************
+      * LOAD OPTIONAL FILTER CRITERIA FROM SAMPPARM.  ANY FIELD LEFT  *
+      * BLANK/ZERO IN THE PARM RECORD MEANS "DO NOT FILTER ON THIS   *
+      * FIELD".  NO SAMPPARM MEANS NO FILTERING AT ALL.              *
+      *****************************************************************
+       130-LOAD-PARM.
+           MOVE "N" TO WK-FILTER-ACTIVE.
+           MOVE SPACES TO WK-FILTER-REC-TYPE.
+           MOVE ZERO TO WK-FILTER-DATE-FROM.
+           MOVE 99999999 TO WK-FILTER-DATE-TO.
+           MOVE SPACES TO WK-FILTER-STATUS.
+           OPEN INPUT PARM-FILE.
+           IF WK-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WK-FILTER-ACTIVE
+                       IF PARM-REC-TYPE NOT = SPACES
+                           MOVE PARM-REC-TYPE TO WK-FILTER-REC-TYPE
+                       END-IF
+                       IF PARM-DATE-FROM NOT = ZERO
+                           MOVE PARM-DATE-FROM TO WK-FILTER-DATE-FROM
+                       END-IF
+                       IF PARM-DATE-TO NOT = ZERO
+                           MOVE PARM-DATE-TO TO WK-FILTER-DATE-TO
+                       END-IF
+                       IF PARM-STATUS-CODE NOT = SPACES
+                           MOVE PARM-STATUS-CODE TO WK-FILTER-STATUS
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
       *****************************************************************
       * MAIN PROCESS                                                  *
       *****************************************************************
        200-MAIN.
-           MOVE IN-RECORD TO OT-RECORD.
-           WRITE OT-RECORD.
+           PERFORM 205-VALIDATE-RECORD.
+           IF WK-VALID-SW = "Y"
+               PERFORM 203-CHECK-SEQUENCE
+               PERFORM 207-APPLY-FILTER
+               IF WK-PASS-FILTER-SW = "Y"
+                   MOVE IN-REC-TYPE        TO OT-REC-TYPE
+                   MOVE IN-ACCOUNT-NO      TO OT-ACCOUNT-NO
+                   MOVE IN-REC-DATE        TO OT-REC-DATE
+                   MOVE IN-CUSTOMER-NAME   TO OT-CUSTOMER-NAME
+                   MOVE IN-ADDRESS-LINE1   TO OT-ADDRESS-LINE1
+                   MOVE IN-AMOUNT          TO OT-AMOUNT
+                   MOVE IN-STATUS-CODE     TO OT-STATUS-CODE
+                   MOVE IN-FILLER          TO OT-FILLER
+                   WRITE OT-RECORD
+                   ADD 1 TO WK-WRITE-COUNT
+               ELSE
+                   ADD 1 TO WK-FILTER-COUNT
+               END-IF
+           ELSE
+               PERFORM 230-REJECT-RECORD
+           END-IF.
+           IF FUNCTION MOD(WK-READ-COUNT, WK-CHKPT-INTERVAL) = 0
+               PERFORM 250-WRITE-CHECKPOINT
+           END-IF.
            READ INPUT-FILE
                AT END MOVE "1" TO WK-EOF
+               NOT AT END ADD 1 TO WK-READ-COUNT
            END-READ.
-       
+
+      *****************************************************************
+      * CONTROL-BREAK CHECK - FLAG DUPLICATE OR OUT-OF-SEQUENCE KEYS  *
+      * AGAINST THE PRIOR RECORD'S KEY INSTEAD OF ACCEPTING THEM      *
+      * SILENTLY.                                                     *
+      *****************************************************************
+       203-CHECK-SEQUENCE.
+           IF WK-HAS-PRIOR-SW = "Y"
+               IF IN-REC-KEY = WK-PRIOR-KEY
+                   ADD 1 TO WK-DUP-COUNT
+                   DISPLAY "SAMPLE - DUPLICATE KEY: " IN-REC-KEY
+               ELSE
+                   IF IN-REC-KEY < WK-PRIOR-KEY
+                       ADD 1 TO WK-SEQBRK-COUNT
+                       DISPLAY "SAMPLE - OUT OF SEQUENCE KEY: "
+                           IN-REC-KEY
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "Y" TO WK-HAS-PRIOR-SW
+           END-IF.
+           MOVE IN-REC-KEY TO WK-PRIOR-KEY.
+
+      *****************************************************************
+      * APPLY THE OPTIONAL RUN-TIME FILTER FROM SAMPPARM.  A RECORD   *
+      * WITH NO FILTER CRITERIA LOADED ALWAYS PASSES.                *
+      *****************************************************************
+       207-APPLY-FILTER.
+           MOVE "Y" TO WK-PASS-FILTER-SW.
+           IF WK-FILTER-ACTIVE = "Y"
+               IF WK-FILTER-REC-TYPE NOT = SPACES
+                   AND IN-REC-TYPE NOT = WK-FILTER-REC-TYPE
+                   MOVE "N" TO WK-PASS-FILTER-SW
+               END-IF
+               IF IN-REC-DATE < WK-FILTER-DATE-FROM
+                   OR IN-REC-DATE > WK-FILTER-DATE-TO
+                   MOVE "N" TO WK-PASS-FILTER-SW
+               END-IF
+               IF WK-FILTER-STATUS NOT = SPACES
+                   AND IN-STATUS-CODE NOT = WK-FILTER-STATUS
+                   MOVE "N" TO WK-PASS-FILTER-SW
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * BASIC STRUCTURAL VALIDATION AGAINST THE CP-SAMPLE-REC LAYOUT. *
+      *****************************************************************
+       205-VALIDATE-RECORD.
+           MOVE "Y" TO WK-VALID-SW.
+           MOVE SPACES TO WK-REJECT-REASON.
+           EVALUATE TRUE
+               WHEN IN-REC-TYPE = SPACES
+                   MOVE "N" TO WK-VALID-SW
+                   MOVE "RC01" TO WK-REJECT-REASON
+               WHEN IN-ACCOUNT-NO NOT NUMERIC
+                   MOVE "N" TO WK-VALID-SW
+                   MOVE "RC02" TO WK-REJECT-REASON
+               WHEN IN-REC-DATE NOT NUMERIC
+                   MOVE "N" TO WK-VALID-SW
+                   MOVE "RC03" TO WK-REJECT-REASON
+               WHEN IN-AMOUNT NOT NUMERIC
+                   MOVE "N" TO WK-VALID-SW
+                   MOVE "RC04" TO WK-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * WRITE A FAILED RECORD TO THE REJECT FILE WITH ITS REASON CODE.*
+      *****************************************************************
+       230-REJECT-RECORD.
+           MOVE WK-REJECT-REASON TO REJ-REASON-CODE.
+           MOVE IN-RECORD TO REJ-DETAIL.
+           WRITE REJECT-RECORD.
+           ADD 1 TO WK-REJECT-COUNT.
+
+      *****************************************************************
+      * RECORD A CHECKPOINT SO A RESTART CAN RESUME NEAR HERE.        *
+      *****************************************************************
+       250-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE WK-RUN-ID TO CHKPT-RUN-ID.
+           MOVE WK-RUN-DATE TO CHKPT-RUN-DATE.
+           MOVE WK-READ-COUNT TO CHKPT-READ-COUNT.
+           MOVE WK-WRITE-COUNT TO CHKPT-WRITE-COUNT.
+           MOVE WK-REJECT-COUNT TO CHKPT-REJECT-COUNT.
+           MOVE WK-DUP-COUNT TO CHKPT-DUP-COUNT.
+           MOVE WK-SEQBRK-COUNT TO CHKPT-SEQBRK-COUNT.
+           MOVE WK-FILTER-COUNT TO CHKPT-FILTER-COUNT.
+           MOVE WK-PRIOR-KEY TO CHKPT-LAST-KEY.
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPT-FILE.
+
       *****************************************************************
       * END PROCESS                                                   *
       *****************************************************************
        300-END.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE REJECT-FILE.
+           PERFORM 310-CLEAR-CHECKPOINT.
+           PERFORM 320-COMPUTE-THROUGHPUT.
+           DISPLAY "SAMPLE - CONTROL TOTALS".
+           DISPLAY "  RECORDS READ    : " WK-READ-COUNT.
+           DISPLAY "  RECORDS WRITTEN : " WK-WRITE-COUNT.
+           DISPLAY "  RECORDS REJECTED: " WK-REJECT-COUNT.
+           DISPLAY "  DUPLICATE KEYS  : " WK-DUP-COUNT.
+           DISPLAY "  OUT OF SEQUENCE : " WK-SEQBRK-COUNT.
+           DISPLAY "  FILTERED OUT    : " WK-FILTER-COUNT.
+           IF WK-READ-COUNT = WK-WRITE-COUNT + WK-REJECT-COUNT
+                                             + WK-FILTER-COUNT
+               DISPLAY "  RUN IN BALANCE"
+           ELSE
+               DISPLAY "  *** RUN OUT OF BALANCE ***"
+           END-IF.
+           DISPLAY "  ELAPSED SECONDS : " WK-ELAPSED-SECONDS.
+           DISPLAY "  RECORDS/SECOND  : " WK-RECS-PER-SEC.
+
+      *****************************************************************
+      * A CLEAN FINISH MEANS NO RESTART IS NEEDED - CLEAR THE         *
+      * CHECKPOINT SO THE NEXT RUN STARTS FROM THE TOP.               *
+      *****************************************************************
+       310-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
+      *****************************************************************
+      * DERIVE WALL-CLOCK ELAPSED SECONDS AND RECORDS-PER-SECOND FROM *
+      * THE START/END TIME-OF-DAY CAPTURED AT 100-INIT AND 300-END.   *
+      * WK-ELAPSED-SECONDS ONLY COVERS THIS EXECUTION, SO RECORDS/SEC *
+      * IS COMPUTED AGAINST WK-READ-COUNT LESS WK-SKIP-COUNT (THE     *
+      * RECORDS CARRIED FORWARD FROM A PRIOR CHECKPOINT) RATHER THAN  *
+      * THE CUMULATIVE READ COUNT - OTHERWISE A RESTARTED RUN WOULD   *
+      * REPORT AN INFLATED THROUGHPUT FIGURE.                         *
+      *****************************************************************
+       320-COMPUTE-THROUGHPUT.
+           ACCEPT WK-END-TIME FROM TIME.
+           COMPUTE WK-ELAPSED-RAW =
+               ((WK-END-HH * 3600) + (WK-END-MM * 60) + WK-END-SS)
+             - ((WK-START-HH * 3600) + (WK-START-MM * 60)
+             + WK-START-SS).
+           IF WK-ELAPSED-RAW < ZERO
+               ADD 86400 TO WK-ELAPSED-RAW
+           END-IF.
+           IF WK-ELAPSED-RAW > ZERO
+               MOVE WK-ELAPSED-RAW TO WK-ELAPSED-SECONDS
+           ELSE
+               MOVE 1 TO WK-ELAPSED-SECONDS
+           END-IF.
+           COMPUTE WK-RECS-PER-SEC ROUNDED =
+               (WK-READ-COUNT - WK-SKIP-COUNT) / WK-ELAPSED-SECONDS.
