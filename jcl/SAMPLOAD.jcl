@@ -0,0 +1,26 @@
+//SAMPLOAD JOB (ACCTNO),'LOAD SAMPLE OUTPUT TO KSDS',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*****************************************************************
+//* LOADS THE MOST RECENT OT01 GENERATION INTO A VSAM KSDS KEYED  *
+//* ON REC-TYPE + ACCOUNT-NO SO ANALYSTS CAN DO KEYED LOOKUPS      *
+//* (E.G. VIA IDCAMS PRINT OR A CICS/BATCH INQUIRY TRANSACTION)    *
+//* INSTEAD OF SCANNING THE WHOLE SEQUENTIAL EXTRACT.  RUN AFTER   *
+//* SAMPJOB.                                                        *
+//*****************************************************************
+//DEFKSDS  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.SAMPLE.OT01.KSDS CLUSTER PURGE
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.SAMPLE.OT01.KSDS) -
+                  INDEXED                     -
+                  KEYS(12 0)                  -
+                  RECORDSIZE(132 132)         -
+                  TRACKS(10 5)                -
+                  FREESPACE(10 10))
+/*
+//LOADSTEP EXEC PGM=SAMPLOAD,COND=(0,NE,DEFKSDS)
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//OT01     DD  DSN=PROD.SAMPLE.OT01(0),DISP=SHR
+//OT01KSDS DD  DSN=PROD.SAMPLE.OT01.KSDS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
