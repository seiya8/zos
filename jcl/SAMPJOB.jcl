@@ -0,0 +1,32 @@
+//SAMPJOB  JOB (ACCTNO),'SAMPLE EXTRACT COPY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* DAILY SAMPLE EXTRACT JOB.                                     *
+//*   STEP010  - UPSTREAM EXTRACT, CREATES THE NEW IN01 GENERATION*
+//*   STEP020  - SAMPLE ITSELF, VIA THE SAMPPROC CATALOGED PROC   *
+//*   STEP030  - SAMPLE-RPT, PRODUCES THE CONTROL REPORT FROM     *
+//*              THE OT01/OTREJ GENERATIONS SAMPLE JUST WROTE     *
+//* EACH STEP IS GATED ON THE RETURN CODE OF THE STEP(S) BEFORE   *
+//* IT SO A FAILED EXTRACT OR COPY DOES NOT FEED BAD DATA FORWARD.*
+//*****************************************************************
+//STEP010  EXEC PGM=SAMPEXTR
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//SYSUT2   DD  DSN=PROD.SAMPLE.IN01(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC SAMPPROC,COND=(4,LT,STEP010),
+//             RUNID=&SYSUID
+//*
+//STEP030  EXEC PGM=SAMPRPT,
+//             COND=((4,LT,STEP010),(4,LT,STEP020.SAMPSTEP))
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//OT01     DD  DSN=PROD.SAMPLE.OT01(0),DISP=SHR
+//OTREJ    DD  DSN=PROD.SAMPLE.OTREJ(0),DISP=SHR
+//RPTOUT   DD  DSN=PROD.SAMPLE.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
