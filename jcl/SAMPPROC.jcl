@@ -0,0 +1,59 @@
+//SAMPPROC PROC HLQ='PROD.SAMPLE',                 CATALOG HLQ
+//         LOADLIB='PROD.SAMPLE.LOADLIB',          LOAD LIBRARY
+//         RUNID='DEFAULT1',                       RESTART/CHKPT KEY
+//         RESTART='N',                            Y = REOPEN GEN (0)
+//         FILTER='N'                              Y = ALLOC SAMPPARM
+//*****************************************************************
+//* CATALOGED PROCEDURE FOR THE SAMPLE EXTRACT-COPY STEP.         *
+//* IN01 IS READ FROM THE CURRENT (0) GENERATION.                 *
+//* NORMAL (RESTART='N') RUNS WRITE OT01/OTREJ AS NEW (+1)        *
+//* GENERATIONS.  CHKPNT IS A PLAIN PERSISTENT DATASET - IT SPANS *
+//* GENERATIONS SO A RESTART CAN FIND THE CHECKPOINT LEFT BY AN   *
+//* ABENDED PRIOR RUN.                                            *
+//* TO RESTART A RUN THAT ABENDED MID-STEP, RESUBMIT SAMPSTEP     *
+//* WITH THE SAME RUNID AND RESTART='Y'.  THIS REOPENS THE (0)    *
+//* GENERATION (THE ONE THE ABENDED RUN WAS WRITING) WITH         *
+//* DISP=MOD INSTEAD OF ALLOCATING A NEW (+1) GENERATION, SO      *
+//* SAMPLE'S OPEN EXTEND LANDS ON THE SAME PHYSICAL DATASET THE   *
+//* CHECKPOINT WAS TAKEN AGAINST RATHER THAN AN EMPTY NEW ONE.    *
+//*****************************************************************
+//SAMPSTEP EXEC PGM=SAMPLE
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//*        SAMPLE_RUN_ID/SAMPLE_RESTART ARE PASSED VIA STDENV SO THE
+//*        PROGRAM'S ACCEPT FROM ENVIRONMENT PICKS UP THIS RUN'S
+//*        RESTART KEY AND KNOWS WHETHER SAMPPROC REOPENED THE SAME
+//*        (0) OT01/OTREJ GENERATION OR ALLOCATED A BRAND-NEW ONE -
+//*        WITHOUT THAT, A STALE SAME-DAY CHECKPOINT COULD TELL
+//*        SAMPLE TO SKIP RECORDS THAT WERE NEVER WRITTEN TO A NEW
+//*        GENERATION.  SYMBOLS=JCLONLY IS REQUIRED FOR &RUNID/
+//*        &RESTART TO BE SUBSTITUTED INTO INSTREAM DATA - WITHOUT IT
+//*        THE LITERAL TEXT "&RUNID" WOULD BE PASSED TO THE PROGRAM
+//*        ON EVERY RUN.
+//STDENV   DD  *,SYMBOLS=JCLONLY
+SAMPLE_RUN_ID=&RUNID
+SAMPLE_RESTART=&RESTART
+/*
+//IN01     DD  DSN=&HLQ..IN01(0),DISP=SHR
+// IF (&RESTART = 'Y') THEN
+//OT01     DD  DSN=&HLQ..OT01(0),DISP=MOD
+//OTREJ    DD  DSN=&HLQ..OTREJ(0),DISP=MOD
+// ELSE
+//OT01     DD  DSN=&HLQ..OT01(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//OTREJ    DD  DSN=&HLQ..OTREJ(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=136,BLKSIZE=0)
+// ENDIF
+//CHKPNT   DD  DSN=&HLQ..CHKPNT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//*        SAMPPARM IS OPTIONAL - THE DD IS ONLY ALLOCATED WHEN
+//*        FILTER='Y' IS PASSED.  DEFAULT (FILTER='N') OMITS THE DD
+//*        ENTIRELY FOR A FULL COPY RUN WITH NO FILTERING.
+// IF (&FILTER = 'Y') THEN
+//SAMPPARM DD  DSN=&HLQ..PARM,DISP=SHR
+// ENDIF
+//SYSOUT   DD  SYSOUT=*
