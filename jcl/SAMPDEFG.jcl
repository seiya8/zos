@@ -0,0 +1,30 @@
+//SAMPDEFG JOB (ACCTNO),'DEFINE SAMPLE GDGS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* ONE-TIME SETUP - DEFINE THE GENERATION DATA GROUPS USED BY    *
+//* THE SAMPLE EXTRACT JOB.  RUN ONCE BEFORE SAMPJOB IS FIRST     *
+//* SUBMITTED.  LIMIT(14) KEEPS TWO WEEKS OF DAILY GENERATIONS.   *
+//* PROD.SAMPLE.RPT IS THE SAMPLE-RPT CONTROL REPORT - IT'S KEPT  *
+//* AT LIMIT(60) RATHER THAN 14 SINCE IT'S THE AUDIT TRAIL        *
+//* COMPLIANCE ASKED FOR, NOT JUST OPERATIONAL RESTART DATA.      *
+//*****************************************************************
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PROD.SAMPLE.IN01)   -
+              LIMIT(14)                -
+              NOEMPTY                  -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SAMPLE.OT01)   -
+              LIMIT(14)                -
+              NOEMPTY                  -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SAMPLE.OTREJ)  -
+              LIMIT(14)                -
+              NOEMPTY                  -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SAMPLE.RPT)    -
+              LIMIT(60)                -
+              NOEMPTY                  -
+              SCRATCH)
+/*
